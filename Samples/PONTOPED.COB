@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PONTOPED.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * CADASTRO DO PONTO DE PEDIDO POR PRODUTO
+      * Mantem o arquivo PEDIDO-S (indexado por PD-COD-PRODUTO) com a
+      * quantidade minima de estoque de cada produto, usada pelo
+      * relatorio de produtos abaixo do ponto de pedido (ALMOXBX).
+      * Valida o codigo do produto contra ALMOX-S antes de gravar.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDO-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PD-COD-PRODUTO
+               FILE STATUS IS WS-FS-PEDIDO.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDO-S
+           RECORD CONTAINS 08 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PEDIDO
+           VALUE OF FILE-ID "PEDIDO.DAT".
+       01  REG-PEDIDO.
+           02  PD-COD-PRODUTO PIC 9(04).
+           02  PTO-PEDIDO     PIC 9(04).
+       FD ALMOX-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-ALMOX
+           VALUE OF FILE-ID "ALMOX.DAT".
+       01  REG-ALMOX.
+           02  COD-PRODUTO    PIC 9(04).
+           02  NOME-PRODUTO   PIC X(30).
+           02  QTD-ESTOQUE    PIC 9(04).
+           02  CUSTO-UNITARIO PIC 9(05)V99.
+           02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-LIMPA       PIC X(30) VALUE SPACES.
+           02  WS-FS-PEDIDO   PIC X(02) VALUE SPACES.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-OPCAO       PIC X(01) VALUE "I".
+               88  OPCAO-INCLUIR  VALUE "I".
+               88  OPCAO-ALTERAR  VALUE "A".
+               88  OPCAO-EXCLUIR  VALUE "E".
+           02  WS-CONFIRMA    PIC X(01) VALUE SPACE.
+       SCREEN SECTION.
+       01  TELA.
+           02  BLANK SCREEN.
+           02  LINE  1 COLUMN 25  VALUE "PONTO DE PEDIDO POR PRODUTO".
+           02  LINE  3 COLUMN 07  VALUE
+               "Operacao (I-nclui/A-ltera/E-xclui)....:".
+           02  LINE  4 COLUMN 07  VALUE "Codigo do Produto......:".
+           02  LINE  5 COLUMN 07  VALUE "Ponto de Pedido........:".
+           02  LINE 21 COLUMN 07  VALUE "MENSAGEM: ".
+       PROCEDURE DIVISION.
+       010-INICIO.
+           DISPLAY (01, 01) ERASE.
+           OPEN I-O PEDIDO-S.
+           IF WS-FS-PEDIDO = "35"
+              OPEN OUTPUT PEDIDO-S
+              CLOSE PEDIDO-S
+              OPEN I-O PEDIDO-S
+           END-IF.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+       020-VIDEO.
+           DISPLAY TELA.
+       030-LIMPA-DADOS.
+           DISPLAY (04, 32) WS-LIMPA.
+           DISPLAY (05, 32) WS-LIMPA.
+           DISPLAY (21, 18) "                                    ".
+       035-OPCAO.
+           ACCEPT (03, 48) WS-OPCAO WITH PROMPT.
+           IF NOT (OPCAO-INCLUIR OR OPCAO-ALTERAR OR OPCAO-EXCLUIR)
+              DISPLAY (21, 18) "Opcao Invalida - Redigite"
+              GO TO 035-OPCAO.
+       040-CODIGO.
+           ACCEPT (04, 32) PD-COD-PRODUTO WITH PROMPT.
+           IF PD-COD-PRODUTO = 9999
+              GO TO 060-FIM.
+           IF PD-COD-PRODUTO = ZEROS
+              DISPLAY (21, 18) "Codigo Invalido - Redigite"
+              GO TO 040-CODIGO.
+           IF OPCAO-EXCLUIR
+              GO TO 045-EXCLUIR.
+           IF OPCAO-ALTERAR
+              GO TO 046-ALTERAR.
+           MOVE PD-COD-PRODUTO TO COD-PRODUTO.
+           READ ALMOX-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Produto Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+       050-PONTO.
+           ACCEPT (05, 32) PTO-PEDIDO WITH PROMPT.
+           IF OPCAO-ALTERAR
+              REWRITE REG-PEDIDO
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Alterar Registro"
+              END-REWRITE
+           ELSE
+              WRITE REG-PEDIDO
+                  INVALID KEY
+                      DISPLAY (21, 18) "Codigo Ja Cadastrado"
+              END-WRITE
+           END-IF.
+           GO TO 030-LIMPA-DADOS.
+       045-EXCLUIR.
+           READ PEDIDO-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (05, 32) PTO-PEDIDO.
+           DISPLAY (21, 18) "Confirma Exclusao (S/N)?".
+           ACCEPT (21, 43) WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR "s"
+              DELETE PEDIDO-S
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Excluir Registro"
+              END-DELETE
+           END-IF.
+           GO TO 030-LIMPA-DADOS.
+       046-ALTERAR.
+           READ PEDIDO-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (05, 32) PTO-PEDIDO.
+           GO TO 050-PONTO.
+       060-FIM.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (10, 40) "Fim do Programa".
+           CLOSE PEDIDO-S.
+           CLOSE ALMOX-S.
+           STOP RUN.
+      ***---------- FIM DO PROGRAMA PONTOPED ---------***
