@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CONTFIS.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * RELATORIO DE CONTAGEM FISICA DE FIM DE MES
+      * Le CONTAGEM.DAT (codigo do produto e quantidade contada no
+      * inventario fisico, um registro por produto) e confronta cada
+      * quantidade contada com o saldo em livro de ALMOX.DAT, imprimindo
+      * a quantidade e o valor em livro, a quantidade contada e a
+      * diferenca em quantidade e em valor. Produtos contados que nao
+      * estao cadastrados em ALMOX.DAT sao listados como excecao.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAGEM-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-CONTAGEM.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT RELATORIO-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-RELAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTAGEM-S
+           RECORD CONTAINS 08 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-CONTAGEM
+           VALUE OF FILE-ID "CONTAGEM.DAT".
+       01  REG-CONTAGEM.
+           02  CF-COD-PRODUTO PIC 9(04).
+           02  CF-QTD-CONTADA PIC 9(04).
+       FD ALMOX-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-ALMOX
+           VALUE OF FILE-ID "ALMOX.DAT".
+       01  REG-ALMOX.
+           02  COD-PRODUTO    PIC 9(04).
+           02  NOME-PRODUTO   PIC X(30).
+           02  QTD-ESTOQUE    PIC 9(04).
+           02  CUSTO-UNITARIO PIC 9(05)V99.
+           02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD RELATORIO-S
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LINHA-RELATORIO
+           VALUE OF FILE-ID "CONTFIS.LST".
+       01  LINHA-RELATORIO    PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-FS-CONTAGEM PIC X(02) VALUE SPACES.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-RELAT    PIC X(02) VALUE SPACES.
+           02  WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+               88  FIM-ARQUIVO         VALUE "S".
+           02  WS-DIF-QTD     PIC S9(04) VALUE ZEROS.
+           02  WS-DIF-VALOR   PIC S9(06)V99 VALUE ZEROS.
+           02  WS-TOT-LIVRO   PIC 9(09)V99 VALUE ZEROS.
+           02  WS-TOT-DIFVAL  PIC S9(09)V99 VALUE ZEROS.
+           02  WS-CONT-OK     PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-REC    PIC 9(05) VALUE ZEROS.
+       01  WS-CAB-01          PIC X(80) VALUE
+           "CONTAGEM FISICA DE FIM DE MES - VARIACAO CONTRA O LIVRO".
+       01  WS-CAB-02.
+           02  FILLER         PIC X(06) VALUE "CODIGO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(20) VALUE "NOME DO PRODUTO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(06) VALUE "LIVRO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(08) VALUE "CONTADA".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(06) VALUE "DIFER.".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(12) VALUE "VALOR LIVRO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(12) VALUE "DIFER. VALOR".
+       01  WS-DETALHE.
+           02  DET-CODIGO     PIC Z.ZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  DET-NOME       PIC X(20).
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  DET-QTD-LIVRO  PIC ZZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  DET-QTD-CONT   PIC ZZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  DET-DIF-QTD    PIC -ZZZ9.
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  DET-VAL-LIVRO  PIC ZZ.ZZ9,99.
+           02  FILLER         PIC X(01) VALUE SPACES.
+           02  DET-DIF-VALOR  PIC -ZZ.ZZ9,99.
+       01  WS-LINHA-EXCECAO.
+           02  FILLER         PIC X(06) VALUE "CODIGO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  EXC-CODIGO     PIC Z.ZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  EXC-SITUACAO   PIC X(30) VALUE
+               "Produto Nao Cadastrado".
+       01  WS-LINHA-TOT-LIVRO.
+           02  FILLER         PIC X(40) VALUE
+               "TOTAL EM LIVRO DOS ITENS CONTADOS.....:".
+           02  TOT-LIVRO      PIC ZZZZZZ.ZZ9,99.
+       01  WS-LINHA-TOT-DIFVAL.
+           02  FILLER         PIC X(40) VALUE
+               "DIFERENCA TOTAL DE VALOR..............:".
+           02  TOT-DIFVAL     PIC -ZZZZZ.ZZ9,99.
+       01  WS-LINHA-TOT-OK.
+           02  FILLER         PIC X(30) VALUE
+               "ITENS CONFERIDOS.............:".
+           02  TOT-OK         PIC ZZZZ9.
+       01  WS-LINHA-TOT-REC.
+           02  FILLER         PIC X(30) VALUE
+               "ITENS NAO CADASTRADOS........:".
+           02  TOT-REC        PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       010-00-INICIO.
+           PERFORM 020-00-ABRIR THRU 020-99-FIM-ABRIR.
+           PERFORM 030-00-PROCESSA THRU 030-99-FIM-PROCESSA
+               UNTIL FIM-ARQUIVO.
+           PERFORM 080-00-TOTAL-GERAL THRU 080-99-FIM-TOTAL-GERAL.
+           PERFORM 090-00-FECHAR THRU 090-99-FIM-FECHAR.
+           STOP RUN.
+      *
+       020-00-ABRIR.
+           OPEN INPUT CONTAGEM-S.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO-S.
+           MOVE WS-CAB-01 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CAB-02 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           IF WS-FS-CONTAGEM NOT = "00"
+              MOVE "S" TO WS-FIM-ARQUIVO
+           ELSE
+              READ CONTAGEM-S
+                  AT END
+                      MOVE "S" TO WS-FIM-ARQUIVO
+              END-READ
+           END-IF.
+       020-99-FIM-ABRIR.
+           EXIT.
+      *
+       030-00-PROCESSA.
+           MOVE CF-COD-PRODUTO TO COD-PRODUTO.
+           READ ALMOX-S
+               INVALID KEY
+                   MOVE CF-COD-PRODUTO TO EXC-CODIGO
+                   MOVE WS-LINHA-EXCECAO TO LINHA-RELATORIO
+                   WRITE LINHA-RELATORIO
+                   ADD 1 TO WS-CONT-REC
+               NOT INVALID KEY
+                   PERFORM 035-00-CONFRONTA THRU 035-99-FIM-CONFRONTA
+           END-READ.
+           READ CONTAGEM-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       030-99-FIM-PROCESSA.
+           EXIT.
+      *
+       035-00-CONFRONTA.
+           COMPUTE WS-DIF-QTD = QTD-ESTOQUE - CF-QTD-CONTADA.
+           COMPUTE WS-DIF-VALOR = WS-DIF-QTD * CUSTO-UNITARIO.
+           MOVE COD-PRODUTO    TO DET-CODIGO.
+           MOVE NOME-PRODUTO   TO DET-NOME.
+           MOVE QTD-ESTOQUE    TO DET-QTD-LIVRO.
+           MOVE CF-QTD-CONTADA TO DET-QTD-CONT.
+           MOVE WS-DIF-QTD     TO DET-DIF-QTD.
+           MOVE CUSTO-TOTAL    TO DET-VAL-LIVRO.
+           MOVE WS-DIF-VALOR   TO DET-DIF-VALOR.
+           MOVE WS-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           ADD CUSTO-TOTAL  TO WS-TOT-LIVRO.
+           ADD WS-DIF-VALOR TO WS-TOT-DIFVAL.
+           ADD 1 TO WS-CONT-OK.
+       035-99-FIM-CONFRONTA.
+           EXIT.
+      *
+       080-00-TOTAL-GERAL.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-TOT-LIVRO TO TOT-LIVRO.
+           MOVE WS-LINHA-TOT-LIVRO TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-TOT-DIFVAL TO TOT-DIFVAL.
+           MOVE WS-LINHA-TOT-DIFVAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CONT-OK TO TOT-OK.
+           MOVE WS-LINHA-TOT-OK TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CONT-REC TO TOT-REC.
+           MOVE WS-LINHA-TOT-REC TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       080-99-FIM-TOTAL-GERAL.
+           EXIT.
+      *
+       090-00-FECHAR.
+           CLOSE CONTAGEM-S.
+           CLOSE ALMOX-S.
+           CLOSE RELATORIO-S.
+       090-99-FIM-FECHAR.
+           EXIT.
+      ***---------- FIM DO PROGRAMA CONTFIS ---------***
