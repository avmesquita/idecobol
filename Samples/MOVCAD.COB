@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MOVCAD.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * LANCAMENTO DE MOVIMENTOS DE ESTOQUE (ENTRADA/SAIDA)
+      * Grava cada movimento digitado no arquivo MOVTO.DAT, sem
+      * alterar ALMOX.DAT diretamente. O posicionamento efetivo do
+      * saldo em estoque e feito pelo programa MOVPOST, que le este
+      * arquivo e aplica os lancamentos sobre REG-ALMOX.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVTO-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-MOVTO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVTO-S
+           RECORD CONTAINS 15 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-MOVTO
+           VALUE OF FILE-ID "MOVTO.DAT".
+       01  REG-MOVTO.
+           02  MV-COD-PRODUTO PIC 9(04).
+           02  MV-TIPO        PIC X(01).
+           02  MV-QTD         PIC 9(04).
+           02  MV-DATA.
+               03  MV-ANO     PIC 9(02).
+               03  MV-MES     PIC 9(02).
+               03  MV-DIA     PIC 9(02).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-LIMPA       PIC X(30) VALUE SPACES.
+           02  WS-FS-MOVTO    PIC X(02) VALUE SPACES.
+           02  WS-CONT        PIC 9(03) VALUE ZEROS.
+           02  ED-CONT        PIC ZZ9.
+       01  WS-DATA.
+           02  WS-ANO         PIC 9(02) VALUE ZEROS.
+           02  WS-MES         PIC 9(02) VALUE ZEROS.
+           02  WS-DIA         PIC 9(02) VALUE ZEROS.
+       SCREEN SECTION.
+       01  TELA.
+           02  BLANK SCREEN.
+           02  LINE  1 COLUMN 30  VALUE "MOVIMENTO DE ESTOQUE".
+           02  LINE  3 COLUMN 07  VALUE "Codigo do Produto......:".
+           02  LINE  4 COLUMN 07  VALUE
+               "Tipo (E-ntrada/S-aida).:".
+           02  LINE  5 COLUMN 07  VALUE "Quantidade.............:".
+           02  LINE 21 COLUMN 07  VALUE "MENSAGEM: ".
+           02  LINE 21 COLUMN 60  VALUE "Contador <   >".
+       PROCEDURE DIVISION.
+       010-INICIO.
+           DISPLAY (01, 01) ERASE.
+           OPEN EXTEND MOVTO-S.
+           IF WS-FS-MOVTO = "35"
+              OPEN OUTPUT MOVTO-S
+              CLOSE MOVTO-S
+              OPEN EXTEND MOVTO-S
+           END-IF.
+           IF WS-FS-MOVTO NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir MOVTO.DAT - Status: " WS-FS-MOVTO
+              STOP RUN
+           END-IF.
+           ACCEPT WS-DATA FROM DATE.
+       020-VIDEO.
+           DISPLAY TELA.
+       030-LIMPA-DADOS.
+           DISPLAY (03, 32) WS-LIMPA.
+           DISPLAY (04, 32) WS-LIMPA.
+           DISPLAY (05, 32) WS-LIMPA.
+           DISPLAY (21, 18) "                                    ".
+       040-CODIGO.
+           ACCEPT (03, 32) MV-COD-PRODUTO WITH PROMPT.
+           IF MV-COD-PRODUTO = 9999
+              GO TO 060-FIM.
+           IF MV-COD-PRODUTO = ZEROS
+              DISPLAY (21, 18) "Codigo Invalido - Redigite"
+              GO TO 040-CODIGO.
+       041-TIPO.
+           ACCEPT (04, 32) MV-TIPO WITH PROMPT.
+           IF MV-TIPO NOT = "E" AND MV-TIPO NOT = "e" AND
+              MV-TIPO NOT = "S" AND MV-TIPO NOT = "s"
+              DISPLAY (21, 18) "Tipo Invalido - Redigite"
+              GO TO 041-TIPO.
+       042-QUANTIDADE.
+           ACCEPT (05, 32) MV-QTD WITH PROMPT.
+           IF MV-QTD < 1
+              DISPLAY (21, 18) "Quantidade Invalida - Redigite"
+              GO TO 042-QUANTIDADE.
+       050-GRAVAR.
+           MOVE WS-ANO TO MV-ANO.
+           MOVE WS-MES TO MV-MES.
+           MOVE WS-DIA TO MV-DIA.
+           WRITE REG-MOVTO.
+           ADD 1 TO WS-CONT.
+           MOVE WS-CONT TO ED-CONT.
+           DISPLAY (21, 70) ED-CONT.
+           GO TO 030-LIMPA-DADOS.
+       060-FIM.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (10, 40) "Fim do Programa".
+           CLOSE MOVTO-S.
+           STOP RUN.
+      ***---------- FIM DO PROGRAMA MOVCAD ---------***
