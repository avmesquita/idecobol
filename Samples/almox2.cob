@@ -1,17 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  ALMOX.
       *
+      ***--------------------------------------------------------***
+      * HISTORICO DE ALTERACOES
+      * ALMOX-S convertido para arquivo indexado por COD-PRODUTO,
+      * com opcoes de inclusao, alteracao e exclusao na mesma tela.
+      ***--------------------------------------------------------***
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION,
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALMOX-S ASSIGN TO DISK.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT LIMITES-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-LIMITE.
+           SELECT FORNECEDOR-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FOR-COD-FORNEC
+               FILE STATUS IS WS-FS-FORNEC.
+           SELECT BACKUP-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-BACKUP.
        DATA DIVISION.
        FILE SECTION.
        FD ALMOX-S
-           RECORD CONTAINS 53 CHARACTERS
+           RECORD CONTAINS 87 CHARACTERS
            LABEL RECORD IS STANDARD
            DATA RECORD IS REG-ALMOX
            VALUE OF FILE-ID "ALMOX.DAT".
@@ -21,6 +39,43 @@
            02  QTD-ESTOQUE    PIC 9(04).
            02  CUSTO-UNITARIO PIC 9(05)V99.
            02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD LIMITES-S
+           RECORD CONTAINS 11 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-LIMITE
+           VALUE OF FILE-ID "LIMITES.DAT".
+       01  REG-LIMITE.
+           02  LIM-QTD-ESTOQUE    PIC 9(04).
+           02  LIM-CUSTO-UNITARIO PIC 9(05)V99.
+       FD FORNECEDOR-S
+           RECORD CONTAINS 54 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-FORNECEDOR
+           VALUE OF FILE-ID "FORNECED.DAT".
+       01  REG-FORNECEDOR.
+           02  FOR-COD-FORNEC PIC 9(04).
+           02  FOR-NOME       PIC X(30).
+           02  FOR-CONTATO    PIC X(20).
+       FD BACKUP-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-BACKUP
+           VALUE OF FILE-ID WS-BACKUP-NOME.
+       01  REG-BACKUP PIC X(87).
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            02  WS-LIMPA       PIC X(30) VALUE SPACES.
@@ -29,6 +84,26 @@
            02  RESPOSTA       PIC A.
            02  CODIGO         PIC X(03) VALUE "SIM".
            02  CT             PIC ZZZ.ZZ9,99.
+           02  WS-TOT-GERAL   PIC 9(09)V99 VALUE ZEROS.
+           02  ED-TOT-GERAL   PIC Z(8)9,99.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-LIMITE   PIC X(02) VALUE SPACES.
+           02  WS-FS-FORNEC   PIC X(02) VALUE SPACES.
+           02  WS-FS-BACKUP   PIC X(02) VALUE SPACES.
+           02  WS-BACKUP-NOME PIC X(21) VALUE SPACES.
+           02  WS-LIM-QTD     PIC 9(04) VALUE 1000.
+           02  WS-LIM-CUSTO   PIC 9(05)V99 VALUE 10000,00.
+           02  WS-OPCAO       PIC X(01) VALUE "I".
+               88  OPCAO-INCLUIR  VALUE "I".
+               88  OPCAO-ALTERAR  VALUE "A".
+               88  OPCAO-EXCLUIR  VALUE "E".
+               88  OPCAO-CONSULTA VALUE "C".
+           02  WS-CONFIRMA    PIC X(01) VALUE SPACE.
+           02  WS-CAMPO-CORR  PIC X(01) VALUE SPACE.
+           02  WS-CORRIGINDO  PIC X(01) VALUE "N".
+               88  CORRIGINDO     VALUE "S".
+           02  WS-ALTURA      PIC 9(04)V99 VALUE ZEROS.
+           02  WS-BASE        PIC 9(04)V99 VALUE ZEROS.
        01  WS-DATA.
            02  WS-ANO         PIC 9(02) VALUE ZEROS.
            02  WS-MES         PIC 9(02) VALUE ZEROS.
@@ -38,101 +113,180 @@
            02  WS-MIN         PIC 9(02) VALUE ZEROS.
            02  WS-SEG         PIC 9(02) VALUE ZEROS.
            02  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01  WS-SESSAO-DATA.
+           02  WS-SESSAO-ANO  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-MES  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-DIA  PIC 9(02) VALUE ZEROS.
+       01  WS-SESSAO-HORA.
+           02  WS-SESSAO-HOR  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-MIN  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-SEG  PIC 9(02) VALUE ZEROS.
        SCREEN SECTION.
        01  JANELA.
            02  BLANK SCREEN.
            02  LINE 1  COLUMN 1  VALUE
-               "ษอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 1  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออป".
-           02  LINE 2  COLUMN 1  VALUE "บ".
-           02  LINE 2  COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 2  COLUMN 1  VALUE "|".
+           02  LINE 2  COLUMN 80 VALUE "|".
            02  LINE 3  COLUMN 1  VALUE
-               "ฬอออออออออออออออออออออออออออออออออออออออ".
+               "+---------------------------------------".
            02  LINE 3  COLUMN 41 VALUE
-               "อออออออออออออออออออออออออออออออออออออออน".
-           02  LINE 4  COLUMN 1  VALUE "บ".
-           02  LINE 4  COLUMN 80 VALUE "บ".
-           02  LINE 5  COLUMN 1  VALUE "บ".
-           02  LINE 5  COLUMN 80 VALUE "บ".
-           02  LINE 6  COLUMN 1  VALUE "บ".
-           02  LINE 6  COLUMN 80 VALUE "บ".
-           02  LINE 7  COLUMN 1  VALUE "บ".
-           02  LINE 7  COLUMN 80 VALUE "บ".
-           02  LINE 8  COLUMN 1  VALUE "บ".
-           02  LINE 8  COLUMN 80 VALUE "บ".
-           02  LINE 9  COLUMN 1  VALUE "บ".
-           02  LINE 9  COLUMN 80 VALUE "บ".
-           02  LINE 10 COLUMN 1  VALUE "บ".
-           02  LINE 10 COLUMN 80 VALUE "บ".
-           02  LINE 11 COLUMN 1  VALUE "บ".
-           02  LINE 11 COLUMN 80 VALUE "บ".
-           02  LINE 12 COLUMN 1  VALUE "บ".
-           02  LINE 12 COLUMN 80 VALUE "บ".
-           02  LINE 13 COLUMN 1  VALUE "บ".
-           02  LINE 13 COLUMN 80 VALUE "บ".
-           02  LINE 14 COLUMN 1  VALUE "บ".
-           02  LINE 14 COLUMN 80 VALUE "บ".
-           02  LINE 15 COLUMN 1  VALUE "บ".
-           02  LINE 15 COLUMN 80 VALUE "บ".
-           02  LINE 16 COLUMN 1  VALUE "บ".
-           02  LINE 16 COLUMN 80 VALUE "บ".
-           02  LINE 17 COLUMN 1  VALUE "บ".
-           02  LINE 17 COLUMN 80 VALUE "บ".
-           02  LINE 18 COLUMN 1  VALUE "บ".
-           02  LINE 18 COLUMN 80 VALUE "บ".
-           02  LINE 19 COLUMN 1  VALUE "บ".
-           02  LINE 19 COLUMN 80 VALUE "บ".
-           02  LINE 20 COLUMN 1  VALUE "บ".
-           02  LINE 20 COLUMN 80 VALUE "บ".
-           02  LINE 21 COLUMN 1  VALUE "บ".
-           02  LINE 21 COLUMN 80 VALUE "บ".
+               "---------------------------------------+".
+           02  LINE 4  COLUMN 1  VALUE "|".
+           02  LINE 4  COLUMN 80 VALUE "|".
+           02  LINE 5  COLUMN 1  VALUE "|".
+           02  LINE 5  COLUMN 80 VALUE "|".
+           02  LINE 6  COLUMN 1  VALUE "|".
+           02  LINE 6  COLUMN 80 VALUE "|".
+           02  LINE 7  COLUMN 1  VALUE "|".
+           02  LINE 7  COLUMN 80 VALUE "|".
+           02  LINE 8  COLUMN 1  VALUE "|".
+           02  LINE 8  COLUMN 80 VALUE "|".
+           02  LINE 9  COLUMN 1  VALUE "|".
+           02  LINE 9  COLUMN 80 VALUE "|".
+           02  LINE 10 COLUMN 1  VALUE "|".
+           02  LINE 10 COLUMN 80 VALUE "|".
+           02  LINE 11 COLUMN 1  VALUE "|".
+           02  LINE 11 COLUMN 80 VALUE "|".
+           02  LINE 12 COLUMN 1  VALUE "|".
+           02  LINE 12 COLUMN 80 VALUE "|".
+           02  LINE 13 COLUMN 1  VALUE "|".
+           02  LINE 13 COLUMN 80 VALUE "|".
+           02  LINE 14 COLUMN 1  VALUE "|".
+           02  LINE 14 COLUMN 80 VALUE "|".
+           02  LINE 15 COLUMN 1  VALUE "|".
+           02  LINE 15 COLUMN 80 VALUE "|".
+           02  LINE 16 COLUMN 1  VALUE "|".
+           02  LINE 16 COLUMN 80 VALUE "|".
+           02  LINE 17 COLUMN 1  VALUE "|".
+           02  LINE 17 COLUMN 80 VALUE "|".
+           02  LINE 18 COLUMN 1  VALUE "|".
+           02  LINE 18 COLUMN 80 VALUE "|".
+           02  LINE 19 COLUMN 1  VALUE "|".
+           02  LINE 19 COLUMN 80 VALUE "|".
+           02  LINE 20 COLUMN 1  VALUE "|".
+           02  LINE 20 COLUMN 80 VALUE "|".
+           02  LINE 21 COLUMN 1  VALUE "|".
+           02  LINE 21 COLUMN 80 VALUE "|".
            02  LINE 22 COLUMN 1  VALUE
-               "ฬออออออออออหออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 22 COLUMN 41 VALUE
-               "อออออออออออออออหออออออออออหออออออออออออน".
-           02  LINE 23 COLUMN 1  VALUE "บ MENSAGEM บ".
-           02  LINE 23 COLUMN 56 VALUE "บ".
-           02  LINE 23 COLUMN 67 VALUE "บ".
-           02  LINE 23 COLUMN 80 VALUE "บ".
+               "---------------+----------+------------+".
+           02  LINE 23 COLUMN 1  VALUE "| MENSAGEM |".
+           02  LINE 23 COLUMN 56 VALUE "|".
+           02  LINE 23 COLUMN 67 VALUE "|".
+           02  LINE 23 COLUMN 80 VALUE "|".
            02  LINE 24 COLUMN 1  VALUE
-               "ศออออออออออสออออออออออออออออออออออออออออ".
+               "+----------+----------------------------".
            02  LINE 24 COLUMN 41 VALUE
-               "อออออออออออออออสออออออออออสออออออออออออผ".
+               "---------------+----------+------------+".
            02  LINE 2  COLUMN 25 VALUE
                "*** UNIVERSIDADE ESTACIO DE SA ***".
        01  TELA.
            02  LINE  4 COLUMN 30  VALUE "CONTROLE DE ALMOXARIFADO".
-           02  LINE  6 COLUMN 07  VALUE "Cขdigo do Produto......:".
+           02  LINE  5 COLUMN 07  VALUE
+               "Operacao (I-nclui/A-ltera/E-xclui/C-onsulta):".
+           02  LINE  6 COLUMN 07  VALUE "Codigo do Produto......:".
            02  LINE  7 COLUMN 07  VALUE "Nome do Produto........:".
-           02  LINE  8 COLUMN 07  VALUE "Quantidade em Estoque..:".
-           02  LINE  9 COLUMN 07  VALUE "Custo Unitrio.........:".
-           02  LINE 10 COLUMN 07  VALUE "Custo Total............:".
+           02  LINE  8 COLUMN 07  VALUE "Categoria..............:".
+           02  LINE  9 COLUMN 07  VALUE "Quantidade em Estoque..:".
+           02  LINE 10 COLUMN 07  VALUE "Unidade de Medida......:".
+           02  LINE 11 COLUMN 07  VALUE "Custo Unitrio.........:".
+           02  LINE 12 COLUMN 07  VALUE "Custo Total............:".
+           02  LINE 13 COLUMN 07  VALUE "Altura do Local........:".
+           02  LINE 14 COLUMN 07  VALUE "Base do Local..........:".
+           02  LINE 15 COLUMN 07  VALUE "Area Ocupada...........:".
+           02  LINE 16 COLUMN 07  VALUE "Codigo do Fornecedor...:".
            02  LINE 21 COLUMN 60  VALUE "Contador <   >".
        01  TELA-FIM.
            02  BLANK SCREEN.
            02  LINE 10 COLUMN 20  VALUE
-               "ษออออออออออออออออออออออออออออออออออออออป  ".
+               "+--------------------------------------+  ".
            02  LINE 11 COLUMN 20  VALUE
-               "บ                                      บฒฒ".
+               "|                                      |##".
            02  LINE 12 COLUMN 20  VALUE
-               "บ           Desenvolvido por           บฒฒ".
+               "|           Desenvolvido por           |##".
            02  LINE 13 COLUMN 20 VALUE
-               "บ                                      บฒฒ".
+               "|                                      |##".
            02  LINE 14 COLUMN 20  VALUE
-               "บ       Andre Veloso de Mesquita       บฒฒ".
+               "|       Andre Veloso de Mesquita       |##".
            02  LINE 15 COLUMN 20  VALUE
-               "บ                                      บฒฒ".
+               "|                                      |##".
            02  LINE 16 COLUMN 20  VALUE
-               "ศออออออออออออออออออออออออออออออออออออออผฒฒ".
+               "+--------------------------------------+##".
            02  LINE 17 COLUMN 20  VALUE
-               "  ฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒฒ".
+               "  ########################################".
        PROCEDURE DIVISION.
        010-INICIO.
            DISPLAY (01, 01) ERASE.
-           OPEN OUTPUT ALMOX-S.
            ACCEPT WS-DATA FROM DATE.
            ACCEPT WS-HORA FROM TIME.
+           MOVE WS-ANO TO WS-SESSAO-ANO.
+           MOVE WS-MES TO WS-SESSAO-MES.
+           MOVE WS-DIA TO WS-SESSAO-DIA.
+           MOVE WS-HOR TO WS-SESSAO-HOR.
+           MOVE WS-MIN TO WS-SESSAO-MIN.
+           MOVE WS-SEG TO WS-SESSAO-SEG.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX = "00"
+              STRING "ALMOX" WS-ANO WS-MES WS-DIA
+                     WS-HOR WS-MIN WS-SEG ".DAT"
+                     DELIMITED BY SIZE INTO WS-BACKUP-NOME
+              OPEN OUTPUT BACKUP-S
+              READ ALMOX-S NEXT RECORD
+                  AT END
+                      MOVE "10" TO WS-FS-ALMOX
+              END-READ
+              PERFORM 011-COPIA-BACKUP THRU 011-COPIA-BACKUP-EXIT
+                  UNTIL WS-FS-ALMOX NOT = "00"
+              CLOSE BACKUP-S
+              CLOSE ALMOX-S
+           END-IF.
+           OPEN I-O ALMOX-S.
+           IF WS-FS-ALMOX = "35"
+              OPEN OUTPUT ALMOX-S
+              CLOSE ALMOX-S
+              OPEN I-O ALMOX-S
+           END-IF.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN INPUT LIMITES-S.
+           IF WS-FS-LIMITE = "00"
+              READ LIMITES-S
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE LIM-QTD-ESTOQUE    TO WS-LIM-QTD
+                      MOVE LIM-CUSTO-UNITARIO TO WS-LIM-CUSTO
+              END-READ
+              CLOSE LIMITES-S
+           END-IF.
+           OPEN INPUT FORNECEDOR-S.
+           IF WS-FS-FORNEC = "35"
+              OPEN OUTPUT FORNECEDOR-S
+              CLOSE FORNECEDOR-S
+              OPEN INPUT FORNECEDOR-S
+           END-IF.
+           IF WS-FS-FORNEC NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir FORNECED.DAT - Status: " WS-FS-FORNEC
+              STOP RUN
+           END-IF.
+           GO TO 020-VIDEO.
+       011-COPIA-BACKUP.
+           MOVE REG-ALMOX TO REG-BACKUP.
+           WRITE REG-BACKUP.
+           READ ALMOX-S NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-ALMOX
+           END-READ.
+       011-COPIA-BACKUP-EXIT.
+           EXIT.
        020-VIDEO.
            DISPLAY JANELA.
            DISPLAY TELA.
@@ -144,59 +298,253 @@
            DISPLAY (09, 32) WS-LIMPA.
            DISPLAY (10, 32) WS-LIMPA.
            DISPLAY (11, 32) WS-LIMPA.
+           DISPLAY (12, 32) WS-LIMPA.
+           DISPLAY (13, 32) WS-LIMPA.
+           DISPLAY (14, 32) WS-LIMPA.
+           DISPLAY (15, 32) WS-LIMPA.
+           DISPLAY (16, 32) WS-LIMPA.
            DISPLAY (23, 14) "                                         ".
+       035-OPCAO.
+           ACCEPT (05, 54) WS-OPCAO WITH PROMPT.
+           IF NOT (OPCAO-INCLUIR OR OPCAO-ALTERAR OR OPCAO-EXCLUIR OR
+                OPCAO-CONSULTA)
+              DISPLAY (23, 14) "Opcao Invalida - Redigite"
+              GO TO 035-OPCAO.
+           DISPLAY (23, 14) "                              ".
        040-CODIGO.
            ACCEPT (06, 32) COD-PRODUTO WITH PROMPT.
            IF COD-PRODUTO = ZEROS
-              DISPLAY (23, 14) "Cขdigo Invlido - Redigite"
+              DISPLAY (23, 14) "Codigo Invlido - Redigite"
               GO TO 040-CODIGO.
            IF COD-PRODUTO = 9999
               GO TO 080-FIM.
            DISPLAY (23, 14) "                              ".
+           IF OPCAO-CONSULTA
+              GO TO 044-CONSULTA.
+           IF OPCAO-EXCLUIR
+              GO TO 045-EXCLUIR.
+           IF OPCAO-ALTERAR
+              GO TO 046-ALTERAR.
+           READ ALMOX-S
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY (23, 14) "Codigo Ja Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
        041-NOME.
            ACCEPT (07, 32) NOME-PRODUTO WITH PROMPT.
            IF NOME-PRODUTO = SPACES
               DISPLAY (23, 14) "Nome em Branco - Redigite"
               GO TO 041-NOME.
            DISPLAY (23, 14) "                              ".
+           IF CORRIGINDO
+              MOVE "N" TO WS-CORRIGINDO
+              GO TO 060-GRAVAR.
+           GO TO 051-CATEGORIA.
+       051-CATEGORIA.
+           ACCEPT (08, 32) CATEGORIA WITH PROMPT.
+           IF CATEGORIA = SPACES
+              DISPLAY (23, 14) "Categoria em Branco - Redigite"
+              GO TO 051-CATEGORIA.
+           DISPLAY (23, 14) "                              ".
+           GO TO 042-ESTOQUE.
        042-ESTOQUE.
-           ACCEPT (08, 32) QTD-ESTOQUE WITH PROMPT.
+           ACCEPT (09, 32) QTD-ESTOQUE WITH PROMPT.
            IF QTD-ESTOQUE < 1
               DISPLAY (23, 14) "Quantidade Invlida - Redigite"
               GO TO 042-ESTOQUE.
            DISPLAY (23, 14) "                              ".
+           IF QTD-ESTOQUE > WS-LIM-QTD
+              DISPLAY (23, 14) "Acima do Limite - Confirma (S/N)?"
+              ACCEPT (23, 48) WS-CONFIRMA
+              DISPLAY (23, 14) "                                  "
+              IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+                 GO TO 042-ESTOQUE
+              END-IF
+           END-IF.
+           IF CORRIGINDO
+              MOVE "N" TO WS-CORRIGINDO
+              GO TO 060-GRAVAR.
+           GO TO 050-UNIDADE.
+       050-UNIDADE.
+           ACCEPT (10, 32) UNIDADE-MEDIDA WITH PROMPT.
+           IF NOT UNIDADE-VALIDA
+              DISPLAY (23, 14) "Unidade Invalida (CX/UN/KG/LT/PC/MT)"
+              GO TO 050-UNIDADE.
+           DISPLAY (23, 14) "                              ".
+           GO TO 043-CUSTO-UNITARIO.
        043-CUSTO-UNITARIO.
-           ACCEPT (09, 32) CUSTO-UNITARIO WITH PROMPT.
+           ACCEPT (11, 32) CUSTO-UNITARIO WITH PROMPT.
            IF CUSTO-UNITARIO = ZEROS
               DISPLAY (23, 14) "Custo Invlido - Redigite"
               GO TO 043-CUSTO-UNITARIO.
            DISPLAY (23, 14) "                              ".
+           IF CUSTO-UNITARIO > WS-LIM-CUSTO
+              DISPLAY (23, 14) "Acima do Limite - Confirma (S/N)?"
+              ACCEPT (23, 48) WS-CONFIRMA
+              DISPLAY (23, 14) "                                  "
+              IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+                 GO TO 043-CUSTO-UNITARIO
+              END-IF
+           END-IF.
+           IF CORRIGINDO
+              MOVE "N" TO WS-CORRIGINDO
+              GO TO 060-GRAVAR.
+           GO TO 048-AREA.
+       048-AREA.
+           ACCEPT (13, 32) WS-ALTURA WITH PROMPT.
+           ACCEPT (14, 32) WS-BASE WITH PROMPT.
+           COMPUTE AREA-OCUPADA = (WS-ALTURA * WS-BASE) / 2.
+           DISPLAY (15, 32) AREA-OCUPADA.
+           GO TO 049-FORNECEDOR.
+       049-FORNECEDOR.
+           ACCEPT (16, 32) COD-FORNECEDOR WITH PROMPT.
+           IF COD-FORNECEDOR NOT = ZEROS
+              MOVE COD-FORNECEDOR TO FOR-COD-FORNEC
+              READ FORNECEDOR-S
+                  INVALID KEY
+                      DISPLAY (23, 14) "Fornecedor Nao Cadastrado"
+                      GO TO 049-FORNECEDOR
+              END-READ
+           END-IF.
+           GO TO 060-GRAVAR.
        060-GRAVAR.
            COMPUTE CUSTO-TOTAL = CUSTO-UNITARIO * QTD-ESTOQUE
+               ON SIZE ERROR
+                   DISPLAY (23, 14)
+                      "Custo Total Excede o Limite - Redigite"
+                   GO TO 043-CUSTO-UNITARIO
+           END-COMPUTE.
            MOVE CUSTO-TOTAL TO CT.
-           DISPLAY (10, 34) CT.
-           DISPLAY (23, 14) "Deseja gravar e continuar? (S/N/T)"
-           ACCEPT  (23, 49) RESPOSTA.
+           DISPLAY (12, 34) CT.
+           DISPLAY (23, 14) "Deseja gravar e continuar? (S/N/T/C)"
+           ACCEPT  (23, 51) RESPOSTA.
            IF RESPOSTA = "N" or "n"
               MOVE "NAO" TO CODIGO
               GO TO 030-LIMPA-DADOS
            ELSE IF RESPOSTA = "T" or "t"
               GO TO 080-FIM
+           ELSE IF RESPOSTA = "C" or "c"
+              GO TO 047-CORRIGIR
            ELSE IF RESPOSTA = "S" or "s"
-              NEXT SENTENCE
+              GO TO 070-GRAVAR
            ELSE IF RESPOSTA NOT EQUAL TO "S" or "s" or "N" or "n" or
-                "T" or "t"
-              DISPLAY (23, 14) "Digitar (S/N) ou (s/n) ou (T/t): "
+                "T" or "t" or "C" or "c"
+              DISPLAY (23, 14) "Digitar (S/N) ou (T/t) ou (C/c): "
               ACCEPT  (23, 41) RESPOSTA
-              DISPLAY (23, 14) "                                 ".
+              DISPLAY (23, 14) "                                 "
+              GO TO 060-GRAVAR.
+       044-CONSULTA.
+           READ ALMOX-S
+               INVALID KEY
+                   DISPLAY (23, 14) "Codigo Nao Encontrado - ENTER"
+               NOT INVALID KEY
+                   DISPLAY (07, 32) NOME-PRODUTO
+                   DISPLAY (08, 32) CATEGORIA
+                   DISPLAY (09, 32) QTD-ESTOQUE
+                   DISPLAY (10, 32) UNIDADE-MEDIDA
+                   DISPLAY (11, 32) CUSTO-UNITARIO
+                   DISPLAY (15, 32) AREA-OCUPADA
+                   DISPLAY (16, 32) COD-FORNECEDOR
+                   DISPLAY (23, 14) "Consulta - Pressione ENTER"
+           END-READ.
+           ACCEPT (23, 60) WS-CONFIRMA.
+           GO TO 030-LIMPA-DADOS.
+       045-EXCLUIR.
+           READ ALMOX-S
+               INVALID KEY
+                   DISPLAY (23, 14) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (07, 32) NOME-PRODUTO.
+           DISPLAY (09, 32) QTD-ESTOQUE.
+           DISPLAY (11, 32) CUSTO-UNITARIO.
+           DISPLAY (23, 14) "Confirma Exclusao (S/N)?".
+           ACCEPT (23, 39) WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR "s"
+              DELETE ALMOX-S
+                  INVALID KEY
+                      DISPLAY (23, 14) "Erro ao Excluir Registro"
+              END-DELETE
+              IF WS-FS-ALMOX = "00" AND WS-CONT > 0
+                    AND ((DATA-CADASTRO > WS-SESSAO-DATA)
+                     OR (DATA-CADASTRO = WS-SESSAO-DATA
+                         AND HORA-CADASTRO >= WS-SESSAO-HORA))
+                 SUBTRACT CUSTO-TOTAL FROM WS-TOT-GERAL
+                 SUBTRACT 1 FROM WS-CONT
+              END-IF
+              DISPLAY (23, 14) "Registro Excluido"
+           ELSE
+              DISPLAY (23, 14) "Exclusao Cancelada"
+           END-IF.
+           GO TO 030-LIMPA-DADOS.
+       046-ALTERAR.
+           READ ALMOX-S
+               INVALID KEY
+                   DISPLAY (23, 14) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (07, 32) NOME-PRODUTO.
+           DISPLAY (08, 32) CATEGORIA.
+           DISPLAY (09, 32) QTD-ESTOQUE.
+           DISPLAY (10, 32) UNIDADE-MEDIDA.
+           DISPLAY (11, 32) CUSTO-UNITARIO.
+           DISPLAY (15, 32) AREA-OCUPADA.
+           DISPLAY (16, 32) COD-FORNECEDOR.
+           GO TO 041-NOME.
+       047-CORRIGIR.
+           DISPLAY (23, 14) "Corrigir: (N)ome (Q)uantidade (U)nitario".
+           ACCEPT (23, 56) WS-CAMPO-CORR.
+           MOVE "S" TO WS-CORRIGINDO.
+           IF WS-CAMPO-CORR = "N" or "n"
+              GO TO 041-NOME.
+           IF WS-CAMPO-CORR = "Q" or "q"
+              GO TO 042-ESTOQUE.
+           IF WS-CAMPO-CORR = "U" or "u"
+              GO TO 043-CUSTO-UNITARIO.
+           MOVE "N" TO WS-CORRIGINDO.
+           DISPLAY (23, 14) "Campo Invalido - Redigite".
+           GO TO 047-CORRIGIR.
        070-GRAVAR.
-           WRITE REG-ALMOX.
-           ADD 1 TO WS-CONT.
+           IF OPCAO-ALTERAR
+              REWRITE REG-ALMOX
+                  INVALID KEY
+                      DISPLAY (23, 14) "Erro ao Alterar Registro"
+              END-REWRITE
+              IF WS-FS-ALMOX NOT = "00"
+                 DISPLAY (23, 14) "Status do Erro: " WS-FS-ALMOX
+              END-IF
+           ELSE
+              ACCEPT WS-DATA FROM DATE
+              ACCEPT WS-HORA FROM TIME
+              MOVE WS-ANO TO DC-ANO
+              MOVE WS-MES TO DC-MES
+              MOVE WS-DIA TO DC-DIA
+              MOVE WS-HOR TO HC-HOR
+              MOVE WS-MIN TO HC-MIN
+              MOVE WS-SEG TO HC-SEG
+              WRITE REG-ALMOX
+                  INVALID KEY
+                      DISPLAY (23, 14) "Erro ao Gravar Registro"
+              END-WRITE
+              IF WS-FS-ALMOX = "00"
+                 ADD CUSTO-TOTAL TO WS-TOT-GERAL
+                 ADD 1 TO WS-CONT
+              ELSE
+                 DISPLAY (23, 14) "Status do Erro: " WS-FS-ALMOX
+              END-IF
+           END-IF.
            MOVE WS-CONT TO ED-CONT.
            DISPLAY (21, 70) ED-CONT.
            GO TO 030-LIMPA-DADOS.
        080-FIM.
+           MOVE WS-CONT TO ED-CONT.
+           MOVE WS-TOT-GERAL TO ED-TOT-GERAL.
            DISPLAY TELA-FIM.
+           DISPLAY (18, 20) "Itens Cadastrados.....:" ED-CONT.
+           DISPLAY (19, 20) "Total do Estoque Hoje.:" ED-TOT-GERAL.
            CLOSE ALMOX-S.
+           CLOSE FORNECEDOR-S.
            STOP RUN.
       ***---------- FIM DO PROGRAMA ALMOX ---------***
