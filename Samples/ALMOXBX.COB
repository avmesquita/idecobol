@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ALMOXBX.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * RELATORIO DE PRODUTOS ABAIXO DO PONTO DE PEDIDO
+      * Le ALMOX-S e, para cada produto que tambem existe em
+      * PEDIDO-S (ponto de pedido cadastrado por PONTOPED), compara
+      * QTD-ESTOQUE com PTO-PEDIDO e lista somente os produtos cujo
+      * estoque esta abaixo do ponto de pedido. Produtos sem ponto
+      * de pedido cadastrado nao entram na comparacao.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT PEDIDO-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PD-COD-PRODUTO
+               FILE STATUS IS WS-FS-PEDIDO.
+           SELECT RELATORIO-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-RELAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALMOX-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-ALMOX
+           VALUE OF FILE-ID "ALMOX.DAT".
+       01  REG-ALMOX.
+           02  COD-PRODUTO    PIC 9(04).
+           02  NOME-PRODUTO   PIC X(30).
+           02  QTD-ESTOQUE    PIC 9(04).
+           02  CUSTO-UNITARIO PIC 9(05)V99.
+           02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD PEDIDO-S
+           RECORD CONTAINS 08 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-PEDIDO
+           VALUE OF FILE-ID "PEDIDO.DAT".
+       01  REG-PEDIDO.
+           02  PD-COD-PRODUTO PIC 9(04).
+           02  PTO-PEDIDO     PIC 9(04).
+       FD RELATORIO-S
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LINHA-RELATORIO
+           VALUE OF FILE-ID "ALMOXBX.LST".
+       01  LINHA-RELATORIO    PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-PEDIDO   PIC X(02) VALUE SPACES.
+           02  WS-FS-RELAT    PIC X(02) VALUE SPACES.
+           02  WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+               88  FIM-ARQUIVO         VALUE "S".
+       01  WS-CAB-01          PIC X(80) VALUE
+           "CONTROLE DE ALMOXARIFADO - PRODUTOS ABAIXO DO PONTO".
+       01  WS-CAB-02.
+           02  FILLER         PIC X(06) VALUE "CODIGO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(30) VALUE "NOME DO PRODUTO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(10) VALUE "EM ESTOQUE".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(15) VALUE "PONTO DE PEDIDO".
+       01  WS-DETALHE.
+           02  DET-CODIGO     PIC Z.ZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  DET-NOME       PIC X(30).
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  DET-QTDE       PIC ZZZ.Z9.
+           02  FILLER         PIC X(08) VALUE SPACES.
+           02  DET-PONTO      PIC ZZZ.Z9.
+       PROCEDURE DIVISION.
+       010-00-INICIO.
+           PERFORM 020-00-ABRIR THRU 020-99-FIM-ABRIR.
+           PERFORM 030-00-PROCESSA THRU 030-99-FIM-PROCESSA
+               UNTIL FIM-ARQUIVO.
+           PERFORM 090-00-FECHAR THRU 090-99-FIM-FECHAR.
+           STOP RUN.
+      *
+       020-00-ABRIR.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN INPUT PEDIDO-S.
+           OPEN OUTPUT RELATORIO-S.
+           MOVE WS-CAB-01 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CAB-02 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           READ ALMOX-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       020-99-FIM-ABRIR.
+           EXIT.
+      *
+       030-00-PROCESSA.
+           MOVE COD-PRODUTO TO PD-COD-PRODUTO.
+           READ PEDIDO-S
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF QTD-ESTOQUE < PTO-PEDIDO
+                      PERFORM 040-00-IMPRIME THRU 040-99-FIM-IMPRIME
+                   END-IF
+           END-READ.
+           READ ALMOX-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       030-99-FIM-PROCESSA.
+           EXIT.
+      *
+       040-00-IMPRIME.
+           MOVE COD-PRODUTO  TO DET-CODIGO.
+           MOVE NOME-PRODUTO TO DET-NOME.
+           MOVE QTD-ESTOQUE  TO DET-QTDE.
+           MOVE PTO-PEDIDO   TO DET-PONTO.
+           MOVE WS-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       040-99-FIM-IMPRIME.
+           EXIT.
+      *
+       090-00-FECHAR.
+           CLOSE ALMOX-S.
+           CLOSE PEDIDO-S.
+           CLOSE RELATORIO-S.
+       090-99-FIM-FECHAR.
+           EXIT.
+      ***---------- FIM DO PROGRAMA ALMOXBX ---------***
