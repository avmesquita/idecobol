@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LIMCAD.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * CADASTRO DOS LIMITES DE ALCADA DO ALMOXARIFADO
+      * Mantem o registro unico de LIMITES.DAT com a quantidade em
+      * estoque e o custo unitario a partir dos quais o ALMOX e o
+      * ALMOX2 pedem confirmacao antes de gravar, em vez de recusar
+      * o lancamento. Se o arquivo ainda nao existir, e criado com
+      * valores-padrao na primeira execucao.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIMITES-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-LIMITE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LIMITES-S
+           RECORD CONTAINS 11 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-LIMITE
+           VALUE OF FILE-ID "LIMITES.DAT".
+       01  REG-LIMITE.
+           02  LIM-QTD-ESTOQUE    PIC 9(04).
+           02  LIM-CUSTO-UNITARIO PIC 9(05)V99.
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-FS-LIMITE       PIC X(02) VALUE SPACES.
+           02  WS-CONFIRMA        PIC X(01) VALUE SPACE.
+       SCREEN SECTION.
+       01  TELA.
+           02  BLANK SCREEN.
+           02  LINE  1 COLUMN 25  VALUE "LIMITES DO ALMOXARIFADO".
+           02  LINE  3 COLUMN 07  VALUE
+               "Quantidade em Estoque (limite)........:".
+           02  LINE  4 COLUMN 07  VALUE
+               "Custo Unitario (limite)................:".
+           02  LINE 21 COLUMN 07  VALUE "MENSAGEM: ".
+       PROCEDURE DIVISION.
+       010-INICIO.
+           DISPLAY (01, 01) ERASE.
+           OPEN I-O LIMITES-S.
+           IF WS-FS-LIMITE = "35"
+              OPEN OUTPUT LIMITES-S
+              MOVE 1000    TO LIM-QTD-ESTOQUE
+              MOVE 10000,00 TO LIM-CUSTO-UNITARIO
+              WRITE REG-LIMITE
+              CLOSE LIMITES-S
+              OPEN I-O LIMITES-S
+           END-IF.
+           IF WS-FS-LIMITE NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir LIMITES.DAT - Status: " WS-FS-LIMITE
+              STOP RUN
+           END-IF.
+           READ LIMITES-S
+               AT END
+                   MOVE 1000    TO LIM-QTD-ESTOQUE
+                   MOVE 10000,00 TO LIM-CUSTO-UNITARIO
+           END-READ.
+       020-VIDEO.
+           DISPLAY TELA.
+           DISPLAY (03, 48) LIM-QTD-ESTOQUE.
+           DISPLAY (04, 48) LIM-CUSTO-UNITARIO.
+       030-ALTERA.
+           ACCEPT (03, 48) LIM-QTD-ESTOQUE WITH PROMPT.
+           ACCEPT (04, 48) LIM-CUSTO-UNITARIO WITH PROMPT.
+           DISPLAY (21, 18) "Confirma Gravacao (S/N)?".
+           ACCEPT (21, 43) WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR "s"
+              REWRITE REG-LIMITE
+              DISPLAY (21, 18) "Limites Atualizados"
+           ELSE
+              DISPLAY (21, 18) "Alteracao Cancelada"
+           END-IF.
+       060-FIM.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (10, 40) "Fim do Programa".
+           CLOSE LIMITES-S.
+           STOP RUN.
+      ***---------- FIM DO PROGRAMA LIMCAD ---------***
