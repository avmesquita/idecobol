@@ -1,17 +1,35 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  ALMOX.
       *
+      ***--------------------------------------------------------***
+      * HISTORICO DE ALTERACOES
+      * ALMOX-S convertido para arquivo indexado por COD-PRODUTO,
+      * com opcoes de inclusao, alteracao e exclusao na mesma tela.
+      ***--------------------------------------------------------***
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION,
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALMOX-S ASSIGN TO DISK.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT LIMITES-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-LIMITE.
+           SELECT FORNECEDOR-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FOR-COD-FORNEC
+               FILE STATUS IS WS-FS-FORNEC.
+           SELECT BACKUP-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-BACKUP.
        DATA DIVISION.
        FILE SECTION.
        FD ALMOX-S
-           RECORD CONTAINS 53 CHARACTERS
+           RECORD CONTAINS 87 CHARACTERS
            LABEL RECORD IS STANDARD
            DATA RECORD IS REG-ALMOX
            VALUE OF FILE-ID "ALMOX.DAT".
@@ -21,11 +39,64 @@
            02  QTD-ESTOQUE    PIC 9(04).
            02  CUSTO-UNITARIO PIC 9(05)V99.
            02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD LIMITES-S
+           RECORD CONTAINS 11 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-LIMITE
+           VALUE OF FILE-ID "LIMITES.DAT".
+       01  REG-LIMITE.
+           02  LIM-QTD-ESTOQUE    PIC 9(04).
+           02  LIM-CUSTO-UNITARIO PIC 9(05)V99.
+       FD FORNECEDOR-S
+           RECORD CONTAINS 54 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-FORNECEDOR
+           VALUE OF FILE-ID "FORNECED.DAT".
+       01  REG-FORNECEDOR.
+           02  FOR-COD-FORNEC PIC 9(04).
+           02  FOR-NOME       PIC X(30).
+           02  FOR-CONTATO    PIC X(20).
+       FD BACKUP-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-BACKUP
+           VALUE OF FILE-ID WS-BACKUP-NOME.
+       01  REG-BACKUP PIC X(87).
        WORKING-STORAGE SECTION.
        01  VARIAVEIS-SISTEMA.
            02  WS-LIMPA       PIC X(30) VALUE SPACES.
            02  WS-CONT        PIC 9(03) VALUE ZEROS.
            02  ED-CONT        PIC ZZ9.
+           02  WS-TOT-GERAL   PIC 9(09)V99 VALUE ZEROS.
+           02  ED-TOT-GERAL   PIC Z(8)9,99.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-LIMITE   PIC X(02) VALUE SPACES.
+           02  WS-FS-FORNEC   PIC X(02) VALUE SPACES.
+           02  WS-FS-BACKUP   PIC X(02) VALUE SPACES.
+           02  WS-BACKUP-NOME PIC X(21) VALUE SPACES.
+           02  WS-LIM-QTD     PIC 9(04) VALUE 1000.
+           02  WS-LIM-CUSTO   PIC 9(05)V99 VALUE 10000,00.
+           02  WS-OPCAO       PIC X(01) VALUE "I".
+               88  OPCAO-INCLUIR  VALUE "I".
+               88  OPCAO-ALTERAR  VALUE "A".
+               88  OPCAO-EXCLUIR  VALUE "E".
+           02  WS-CONFIRMA    PIC X(01) VALUE SPACE.
+           02  WS-ALTURA      PIC 9(04)V99 VALUE ZEROS.
+           02  WS-BASE        PIC 9(04)V99 VALUE ZEROS.
        01  WS-DATA.
            02  WS-ANO         PIC 9(02) VALUE ZEROS.
            02  WS-MES         PIC 9(02) VALUE ZEROS.
@@ -35,24 +106,103 @@
            02  WS-MIN         PIC 9(02) VALUE ZEROS.
            02  WS-SEG         PIC 9(02) VALUE ZEROS.
            02  WS-CSE         PIC 9(02) VALUE ZEROS.
+       01  WS-SESSAO-DATA.
+           02  WS-SESSAO-ANO  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-MES  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-DIA  PIC 9(02) VALUE ZEROS.
+       01  WS-SESSAO-HORA.
+           02  WS-SESSAO-HOR  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-MIN  PIC 9(02) VALUE ZEROS.
+           02  WS-SESSAO-SEG  PIC 9(02) VALUE ZEROS.
        SCREEN SECTION.
        01  TELA.
            02  BLANK SCREEN.
            02  LINE  1 COLUMN  1  VALUE "DATA:".
            02  LINE  1 COLUMN 29  VALUE "CONTROLE DE ALMOXARIFADO".
-           02  LINE  3 COLUMN 07  VALUE "C�digo do Produto......:".
+           02  LINE  2 COLUMN 07  VALUE
+               "Operacao (I-nclui/A-ltera/E-xclui)....:".
+           02  LINE  3 COLUMN 07  VALUE "Codigo do Produto......:".
            02  LINE  4 COLUMN 07  VALUE "Nome do Produto........:".
-           02  LINE  5 COLUMN 07  VALUE "Quantidade em Estoque..:".
-           02  LINE  6 COLUMN 07  VALUE "Custo Unit�rio.........:".
-           02  LINE  7 COLUMN 07  VALUE "Custo Total............:".
+           02  LINE  5 COLUMN 07  VALUE "Categoria..............:".
+           02  LINE  6 COLUMN 07  VALUE "Quantidade em Estoque..:".
+           02  LINE  7 COLUMN 07  VALUE "Unidade de Medida......:".
+           02  LINE  8 COLUMN 07  VALUE "Custo Unitario.........:".
+           02  LINE  9 COLUMN 07  VALUE "Custo Total............:".
+           02  LINE 10 COLUMN 07  VALUE "Altura do Local........:".
+           02  LINE 11 COLUMN 07  VALUE "Base do Local..........:".
+           02  LINE 12 COLUMN 07  VALUE "Area Ocupada...........:".
+           02  LINE 13 COLUMN 07  VALUE "Codigo do Fornecedor...:".
            02  LINE 21 COLUMN 07  VALUE "MENSAGEM: ".
            02  LINE 21 COLUMN 60  VALUE "Contador <   >".
        PROCEDURE DIVISION.
        010-INICIO.
            DISPLAY (01, 01) ERASE.
-           OPEN OUTPUT ALMOX-S.
            ACCEPT WS-DATA FROM DATE.
            ACCEPT WS-HORA FROM TIME.
+           MOVE WS-ANO TO WS-SESSAO-ANO.
+           MOVE WS-MES TO WS-SESSAO-MES.
+           MOVE WS-DIA TO WS-SESSAO-DIA.
+           MOVE WS-HOR TO WS-SESSAO-HOR.
+           MOVE WS-MIN TO WS-SESSAO-MIN.
+           MOVE WS-SEG TO WS-SESSAO-SEG.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX = "00"
+              STRING "ALMOX" WS-ANO WS-MES WS-DIA
+                     WS-HOR WS-MIN WS-SEG ".DAT"
+                     DELIMITED BY SIZE INTO WS-BACKUP-NOME
+              OPEN OUTPUT BACKUP-S
+              READ ALMOX-S NEXT RECORD
+                  AT END
+                      MOVE "10" TO WS-FS-ALMOX
+              END-READ
+              PERFORM 011-COPIA-BACKUP THRU 011-COPIA-BACKUP-EXIT
+                  UNTIL WS-FS-ALMOX NOT = "00"
+              CLOSE BACKUP-S
+              CLOSE ALMOX-S
+           END-IF.
+           OPEN I-O ALMOX-S.
+           IF WS-FS-ALMOX = "35"
+              OPEN OUTPUT ALMOX-S
+              CLOSE ALMOX-S
+              OPEN I-O ALMOX-S
+           END-IF.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN INPUT LIMITES-S.
+           IF WS-FS-LIMITE = "00"
+              READ LIMITES-S
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE LIM-QTD-ESTOQUE    TO WS-LIM-QTD
+                      MOVE LIM-CUSTO-UNITARIO TO WS-LIM-CUSTO
+              END-READ
+              CLOSE LIMITES-S
+           END-IF.
+           OPEN INPUT FORNECEDOR-S.
+           IF WS-FS-FORNEC = "35"
+              OPEN OUTPUT FORNECEDOR-S
+              CLOSE FORNECEDOR-S
+              OPEN INPUT FORNECEDOR-S
+           END-IF.
+           IF WS-FS-FORNEC NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir FORNECED.DAT - Status: " WS-FS-FORNEC
+              STOP RUN
+           END-IF.
+           GO TO 020-VIDEO.
+       011-COPIA-BACKUP.
+           MOVE REG-ALMOX TO REG-BACKUP.
+           WRITE REG-BACKUP.
+           READ ALMOX-S NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS-ALMOX
+           END-READ.
+       011-COPIA-BACKUP-EXIT.
+           EXIT.
        020-VIDEO.
            DISPLAY TELA.
            DISPLAY (01, 07) WS-DIA "/" WS-MES "/" WS-ANO.
@@ -62,39 +212,188 @@
            DISPLAY (05, 32) WS-LIMPA.
            DISPLAY (06, 32) WS-LIMPA.
            DISPLAY (07, 32) WS-LIMPA.
+           DISPLAY (08, 32) WS-LIMPA.
+           DISPLAY (09, 32) WS-LIMPA.
+           DISPLAY (10, 32) WS-LIMPA.
+           DISPLAY (11, 32) WS-LIMPA.
+           DISPLAY (12, 32) WS-LIMPA.
+           DISPLAY (13, 32) WS-LIMPA.
+           DISPLAY (21, 18) "                                    ".
+       035-OPCAO.
+           ACCEPT (02, 48) WS-OPCAO WITH PROMPT.
+           IF NOT (OPCAO-INCLUIR OR OPCAO-ALTERAR OR OPCAO-EXCLUIR)
+              DISPLAY (21, 18) "Opcao Invalida - Redigite"
+              GO TO 035-OPCAO.
        040-CODIGO.
            ACCEPT (03, 32) COD-PRODUTO WITH PROMPT.
            IF COD-PRODUTO = ZEROS
-              DISPLAY (21, 18) "C�digo Inv�lido - Redigite"
+              DISPLAY (21, 18) "Codigo Invalido - Redigite"
               GO TO 040-CODIGO.
            IF COD-PRODUTO = 9999
               GO TO 060-FIM.
+           IF OPCAO-EXCLUIR
+              GO TO 045-EXCLUIR.
+           IF OPCAO-ALTERAR
+              GO TO 046-ALTERAR.
+           READ ALMOX-S
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY (21, 18) "Codigo Ja Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
        041-NOME.
            ACCEPT (04, 32) NOME-PRODUTO WITH PROMPT.
            IF NOME-PRODUTO = SPACES
               DISPLAY (21, 18) "Nome em Branco - Redigite"
               GO TO 041-NOME.
+           GO TO 049-CATEGORIA.
+       049-CATEGORIA.
+           ACCEPT (05, 32) CATEGORIA WITH PROMPT.
+           IF CATEGORIA = SPACES
+              DISPLAY (21, 18) "Categoria em Branco - Redigite"
+              GO TO 049-CATEGORIA.
+           GO TO 042-ESTOQUE.
        042-ESTOQUE.
-           ACCEPT (05, 32) QTD-ESTOQUE WITH PROMPT.
+           ACCEPT (06, 32) QTD-ESTOQUE WITH PROMPT.
            IF QTD-ESTOQUE < 1
-              DISPLAY (21, 18) "Quantidade Inv�lida - Redigite"
+              DISPLAY (21, 18) "Quantidade Invalida - Redigite"
               GO TO 042-ESTOQUE.
+           IF QTD-ESTOQUE > WS-LIM-QTD
+              DISPLAY (21, 18) "Acima do Limite - Confirma (S/N)?"
+              ACCEPT (21, 52) WS-CONFIRMA
+              DISPLAY (21, 18) "                                  "
+              IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+                 GO TO 042-ESTOQUE
+              END-IF
+           END-IF.
+           GO TO 048-UNIDADE.
+       048-UNIDADE.
+           ACCEPT (07, 32) UNIDADE-MEDIDA WITH PROMPT.
+           IF NOT UNIDADE-VALIDA
+              DISPLAY (21, 18) "Unidade Invalida (CX/UN/KG/LT/PC/MT)"
+              GO TO 048-UNIDADE.
+           GO TO 043-CUSTO-UNITARIO.
        043-CUSTO-UNITARIO.
-           ACCEPT (06, 32) CUSTO-UNITARIO WITH PROMPT.
+           ACCEPT (08, 32) CUSTO-UNITARIO WITH PROMPT.
            IF CUSTO-UNITARIO = ZEROS
-              DISPLAY (21, 18) "Custo Inv�lido - Redigite"
+              DISPLAY (21, 18) "Custo Invalido - Redigite"
               GO TO 043-CUSTO-UNITARIO.
+           IF CUSTO-UNITARIO > WS-LIM-CUSTO
+              DISPLAY (21, 18) "Acima do Limite - Confirma (S/N)?"
+              ACCEPT (21, 52) WS-CONFIRMA
+              DISPLAY (21, 18) "                                  "
+              IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+                 GO TO 043-CUSTO-UNITARIO
+              END-IF
+           END-IF.
+           GO TO 044-AREA.
+       044-AREA.
+           ACCEPT (10, 32) WS-ALTURA WITH PROMPT.
+           ACCEPT (11, 32) WS-BASE WITH PROMPT.
+           COMPUTE AREA-OCUPADA = (WS-ALTURA * WS-BASE) / 2.
+           DISPLAY (12, 32) AREA-OCUPADA.
+           GO TO 047-FORNECEDOR.
+       047-FORNECEDOR.
+           ACCEPT (13, 32) COD-FORNECEDOR WITH PROMPT.
+           IF COD-FORNECEDOR NOT = ZEROS
+              MOVE COD-FORNECEDOR TO FOR-COD-FORNEC
+              READ FORNECEDOR-S
+                  INVALID KEY
+                      DISPLAY (21, 18) "Fornecedor Nao Cadastrado"
+                      GO TO 047-FORNECEDOR
+              END-READ
+           END-IF.
+           GO TO 050-GRAVAR.
+       045-EXCLUIR.
+           READ ALMOX-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (04, 32) NOME-PRODUTO.
+           DISPLAY (06, 32) QTD-ESTOQUE.
+           DISPLAY (08, 32) CUSTO-UNITARIO.
+           DISPLAY (21, 18) "Confirma Exclusao (S/N)?".
+           ACCEPT (21, 43) WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR "s"
+              DELETE ALMOX-S
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Excluir Registro"
+              END-DELETE
+              IF WS-FS-ALMOX = "00" AND WS-CONT > 0
+                    AND ((DATA-CADASTRO > WS-SESSAO-DATA)
+                     OR (DATA-CADASTRO = WS-SESSAO-DATA
+                         AND HORA-CADASTRO >= WS-SESSAO-HORA))
+                 SUBTRACT CUSTO-TOTAL FROM WS-TOT-GERAL
+                 SUBTRACT 1 FROM WS-CONT
+              END-IF
+              DISPLAY (21, 18) "Registro Excluido"
+           ELSE
+              DISPLAY (21, 18) "Exclusao Cancelada"
+           END-IF.
+           GO TO 030-LIMPA-DADOS.
+       046-ALTERAR.
+           READ ALMOX-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (04, 32) NOME-PRODUTO.
+           DISPLAY (05, 32) CATEGORIA.
+           DISPLAY (06, 32) QTD-ESTOQUE.
+           DISPLAY (07, 32) UNIDADE-MEDIDA.
+           DISPLAY (08, 32) CUSTO-UNITARIO.
+           DISPLAY (12, 32) AREA-OCUPADA.
+           DISPLAY (13, 32) COD-FORNECEDOR.
+           GO TO 041-NOME.
        050-GRAVAR.
            COMPUTE CUSTO-TOTAL = CUSTO-UNITARIO * QTD-ESTOQUE
-           DISPLAY (07, 34) CUSTO-TOTAL.
-           WRITE REG-ALMOX.
-           ADD 1 TO WS-CONT.
+               ON SIZE ERROR
+                   DISPLAY (21, 18)
+                      "Custo Total Excede o Limite - Redigite"
+                   GO TO 043-CUSTO-UNITARIO
+           END-COMPUTE.
+           DISPLAY (09, 34) CUSTO-TOTAL.
+           IF OPCAO-ALTERAR
+              REWRITE REG-ALMOX
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Alterar Registro"
+              END-REWRITE
+              IF WS-FS-ALMOX NOT = "00"
+                 DISPLAY (21, 18) "Status do Erro: " WS-FS-ALMOX
+              END-IF
+           ELSE
+              ACCEPT WS-DATA FROM DATE
+              ACCEPT WS-HORA FROM TIME
+              MOVE WS-ANO TO DC-ANO
+              MOVE WS-MES TO DC-MES
+              MOVE WS-DIA TO DC-DIA
+              MOVE WS-HOR TO HC-HOR
+              MOVE WS-MIN TO HC-MIN
+              MOVE WS-SEG TO HC-SEG
+              WRITE REG-ALMOX
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Gravar Registro"
+              END-WRITE
+              IF WS-FS-ALMOX = "00"
+                 ADD CUSTO-TOTAL TO WS-TOT-GERAL
+                 ADD 1 TO WS-CONT
+              ELSE
+                 DISPLAY (21, 18) "Status do Erro: " WS-FS-ALMOX
+              END-IF
+           END-IF.
            MOVE WS-CONT TO ED-CONT.
            DISPLAY (21, 70) ED-CONT.
            GO TO 030-LIMPA-DADOS.
        060-FIM.
+           MOVE WS-CONT TO ED-CONT.
+           MOVE WS-TOT-GERAL TO ED-TOT-GERAL.
            DISPLAY (01, 01) ERASE.
            DISPLAY (10, 40) "Fim do Programa".
+           DISPLAY (12, 30) "Itens Cadastrados.....:" ED-CONT.
+           DISPLAY (13, 30) "Total do Estoque Hoje.:" ED-TOT-GERAL.
            CLOSE ALMOX-S.
+           CLOSE FORNECEDOR-S.
            STOP RUN.
       ***---------- FIM DO PROGRAMA ALMOX ---------***
