@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MOVPOST.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * BAIXA/POSICIONAMENTO DOS MOVIMENTOS DE ESTOQUE
+      * Le MOVTO.DAT (lancamentos gravados pelo MOVCAD) e aplica cada
+      * entrada ou saida sobre QTD-ESTOQUE em ALMOX.DAT, recalculando
+      * CUSTO-TOTAL. Produtos nao cadastrados ou saidas maiores que o
+      * saldo disponivel sao recusados e listados no relatorio de
+      * excecao. Ao final, MOVTO.DAT e esvaziado para o proximo ciclo.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVTO-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-MOVTO.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT RELATORIO-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-RELAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVTO-S
+           RECORD CONTAINS 15 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-MOVTO
+           VALUE OF FILE-ID "MOVTO.DAT".
+       01  REG-MOVTO.
+           02  MV-COD-PRODUTO PIC 9(04).
+           02  MV-TIPO        PIC X(01).
+           02  MV-QTD         PIC 9(04).
+           02  MV-DATA.
+               03  MV-ANO     PIC 9(02).
+               03  MV-MES     PIC 9(02).
+               03  MV-DIA     PIC 9(02).
+       FD ALMOX-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-ALMOX
+           VALUE OF FILE-ID "ALMOX.DAT".
+       01  REG-ALMOX.
+           02  COD-PRODUTO    PIC 9(04).
+           02  NOME-PRODUTO   PIC X(30).
+           02  QTD-ESTOQUE    PIC 9(04).
+           02  CUSTO-UNITARIO PIC 9(05)V99.
+           02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD RELATORIO-S
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LINHA-RELATORIO
+           VALUE OF FILE-ID "MOVPOST.LST".
+       01  LINHA-RELATORIO    PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-FS-MOVTO    PIC X(02) VALUE SPACES.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-RELAT    PIC X(02) VALUE SPACES.
+           02  WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+               88  FIM-ARQUIVO         VALUE "S".
+           02  WS-MOVTO-ABERTO PIC X(01) VALUE "N".
+           02  WS-CONT-OK     PIC 9(05) VALUE ZEROS.
+           02  WS-CONT-REC    PIC 9(05) VALUE ZEROS.
+       01  WS-CAB-01          PIC X(80) VALUE
+           "BAIXA DE MOVIMENTOS DE ESTOQUE".
+       01  WS-CAB-02.
+           02  FILLER         PIC X(06) VALUE "CODIGO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(04) VALUE "TIPO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(10) VALUE "QUANTIDADE".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(30) VALUE "SITUACAO".
+       01  WS-DETALHE.
+           02  DET-CODIGO     PIC Z.ZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  DET-TIPO       PIC X(01).
+           02  FILLER         PIC X(07) VALUE SPACES.
+           02  DET-QTDE       PIC ZZZ.Z9.
+           02  FILLER         PIC X(06) VALUE SPACES.
+           02  DET-SITUACAO   PIC X(30).
+       01  WS-LINHA-TOTAL.
+           02  FILLER         PIC X(30) VALUE
+               "MOVIMENTOS POSICIONADOS......:".
+           02  TOT-OK         PIC ZZZZ9.
+       01  WS-LINHA-TOTAL-REC.
+           02  FILLER         PIC X(30) VALUE
+               "MOVIMENTOS RECUSADOS.........:".
+           02  TOT-REC        PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       010-00-INICIO.
+           PERFORM 020-00-ABRIR THRU 020-99-FIM-ABRIR.
+           PERFORM 030-00-PROCESSA THRU 030-99-FIM-PROCESSA
+               UNTIL FIM-ARQUIVO.
+           PERFORM 080-00-TOTAL-GERAL THRU 080-99-FIM-TOTAL-GERAL.
+           PERFORM 090-00-FECHAR THRU 090-99-FIM-FECHAR.
+           STOP RUN.
+      *
+       020-00-ABRIR.
+           OPEN INPUT MOVTO-S.
+           IF WS-FS-MOVTO = "35"
+              MOVE "S" TO WS-FIM-ARQUIVO
+           ELSE
+              MOVE "S" TO WS-MOVTO-ABERTO
+           END-IF.
+           OPEN I-O ALMOX-S.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO-S.
+           MOVE WS-CAB-01 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CAB-02 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           IF NOT FIM-ARQUIVO
+              READ MOVTO-S
+                  AT END
+                      MOVE "S" TO WS-FIM-ARQUIVO
+              END-READ
+           END-IF.
+       020-99-FIM-ABRIR.
+           EXIT.
+      *
+       030-00-PROCESSA.
+           MOVE SPACES TO DET-SITUACAO.
+           MOVE MV-COD-PRODUTO TO COD-PRODUTO.
+           READ ALMOX-S
+               INVALID KEY
+                   MOVE "Produto Nao Cadastrado" TO DET-SITUACAO
+                   ADD 1 TO WS-CONT-REC
+               NOT INVALID KEY
+                   PERFORM 035-00-APLICA THRU 035-99-FIM-APLICA
+           END-READ.
+           MOVE MV-COD-PRODUTO TO DET-CODIGO.
+           MOVE MV-TIPO        TO DET-TIPO.
+           MOVE MV-QTD         TO DET-QTDE.
+           MOVE WS-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           READ MOVTO-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       030-99-FIM-PROCESSA.
+           EXIT.
+      *
+       035-00-APLICA.
+           IF MV-TIPO = "E" OR "e"
+              ADD MV-QTD TO QTD-ESTOQUE
+              PERFORM 036-00-GRAVA THRU 036-99-FIM-GRAVA
+           ELSE
+              IF MV-QTD > QTD-ESTOQUE
+                 MOVE "Saldo Insuficiente" TO DET-SITUACAO
+                 ADD 1 TO WS-CONT-REC
+              ELSE
+                 SUBTRACT MV-QTD FROM QTD-ESTOQUE
+                 PERFORM 036-00-GRAVA THRU 036-99-FIM-GRAVA
+              END-IF
+           END-IF.
+       035-99-FIM-APLICA.
+           EXIT.
+      *
+       036-00-GRAVA.
+           COMPUTE CUSTO-TOTAL = CUSTO-UNITARIO * QTD-ESTOQUE.
+           REWRITE REG-ALMOX
+               INVALID KEY
+                   MOVE "Erro ao Posicionar" TO DET-SITUACAO
+                   ADD 1 TO WS-CONT-REC
+           END-REWRITE.
+           IF DET-SITUACAO = SPACES
+              MOVE "Posicionado" TO DET-SITUACAO
+              ADD 1 TO WS-CONT-OK
+           END-IF.
+       036-99-FIM-GRAVA.
+           EXIT.
+      *
+       080-00-TOTAL-GERAL.
+           MOVE WS-CONT-OK  TO TOT-OK.
+           MOVE WS-LINHA-TOTAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CONT-REC TO TOT-REC.
+           MOVE WS-LINHA-TOTAL-REC TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       080-99-FIM-TOTAL-GERAL.
+           EXIT.
+      *
+       090-00-FECHAR.
+           CLOSE ALMOX-S.
+           CLOSE RELATORIO-S.
+           IF WS-MOVTO-ABERTO = "S"
+              CLOSE MOVTO-S
+           END-IF.
+           OPEN OUTPUT MOVTO-S.
+           CLOSE MOVTO-S.
+       090-99-FIM-FECHAR.
+           EXIT.
+      ***---------- FIM DO PROGRAMA MOVPOST ---------***
