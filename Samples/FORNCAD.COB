@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  FORNCAD.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * CADASTRO DE FORNECEDORES
+      * Mantem o arquivo FORNECEDOR-S (indexado por FOR-COD-FORNEC)
+      * com codigo, nome e contato de cada fornecedor, para que o
+      * ALMOX e o ALMOX2 possam gravar no REG-ALMOX quem fornece
+      * cada produto cadastrado.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDOR-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FOR-COD-FORNEC
+               FILE STATUS IS WS-FS-FORNEC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FORNECEDOR-S
+           RECORD CONTAINS 54 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-FORNECEDOR
+           VALUE OF FILE-ID "FORNECED.DAT".
+       01  REG-FORNECEDOR.
+           02  FOR-COD-FORNEC PIC 9(04).
+           02  FOR-NOME       PIC X(30).
+           02  FOR-CONTATO    PIC X(20).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-LIMPA       PIC X(30) VALUE SPACES.
+           02  WS-FS-FORNEC   PIC X(02) VALUE SPACES.
+           02  WS-OPCAO       PIC X(01) VALUE "I".
+               88  OPCAO-INCLUIR  VALUE "I".
+               88  OPCAO-ALTERAR  VALUE "A".
+               88  OPCAO-EXCLUIR  VALUE "E".
+           02  WS-CONFIRMA    PIC X(01) VALUE SPACE.
+       SCREEN SECTION.
+       01  TELA.
+           02  BLANK SCREEN.
+           02  LINE  1 COLUMN 27  VALUE "CADASTRO DE FORNECEDORES".
+           02  LINE  3 COLUMN 07  VALUE
+               "Operacao (I-nclui/A-ltera/E-xclui)....:".
+           02  LINE  4 COLUMN 07  VALUE "Codigo do Fornecedor...:".
+           02  LINE  5 COLUMN 07  VALUE "Nome do Fornecedor.....:".
+           02  LINE  6 COLUMN 07  VALUE "Contato................:".
+           02  LINE 21 COLUMN 07  VALUE "MENSAGEM: ".
+       PROCEDURE DIVISION.
+       010-INICIO.
+           DISPLAY (01, 01) ERASE.
+           OPEN I-O FORNECEDOR-S.
+           IF WS-FS-FORNEC = "35"
+              OPEN OUTPUT FORNECEDOR-S
+              CLOSE FORNECEDOR-S
+              OPEN I-O FORNECEDOR-S
+           END-IF.
+           IF WS-FS-FORNEC NOT = "00"
+              DISPLAY (10, 15)
+                 "Erro ao Abrir FORNECED.DAT - Status: " WS-FS-FORNEC
+              STOP RUN
+           END-IF.
+       020-VIDEO.
+           DISPLAY TELA.
+       030-LIMPA-DADOS.
+           DISPLAY (05, 32) WS-LIMPA.
+           DISPLAY (06, 32) WS-LIMPA.
+           DISPLAY (21, 18) "                                    ".
+       035-OPCAO.
+           ACCEPT (03, 48) WS-OPCAO WITH PROMPT.
+           IF NOT (OPCAO-INCLUIR OR OPCAO-ALTERAR OR OPCAO-EXCLUIR)
+              DISPLAY (21, 18) "Opcao Invalida - Redigite"
+              GO TO 035-OPCAO.
+       040-CODIGO.
+           ACCEPT (04, 32) FOR-COD-FORNEC WITH PROMPT.
+           IF FOR-COD-FORNEC = ZEROS
+              DISPLAY (21, 18) "Codigo Invalido - Redigite"
+              GO TO 040-CODIGO.
+           IF FOR-COD-FORNEC = 9999
+              GO TO 060-FIM.
+           IF OPCAO-EXCLUIR
+              GO TO 045-EXCLUIR.
+           IF OPCAO-ALTERAR
+              GO TO 046-ALTERAR.
+           READ FORNECEDOR-S
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY (21, 18) "Codigo Ja Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+       041-NOME.
+           ACCEPT (05, 32) FOR-NOME WITH PROMPT.
+           IF FOR-NOME = SPACES
+              DISPLAY (21, 18) "Nome em Branco - Redigite"
+              GO TO 041-NOME.
+       042-CONTATO.
+           ACCEPT (06, 32) FOR-CONTATO WITH PROMPT.
+       050-GRAVAR.
+           IF OPCAO-ALTERAR
+              REWRITE REG-FORNECEDOR
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Alterar Registro"
+              END-REWRITE
+           ELSE
+              WRITE REG-FORNECEDOR
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Gravar Registro"
+              END-WRITE
+           END-IF.
+           GO TO 030-LIMPA-DADOS.
+       045-EXCLUIR.
+           READ FORNECEDOR-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (05, 32) FOR-NOME.
+           DISPLAY (06, 32) FOR-CONTATO.
+           DISPLAY (21, 18) "Confirma Exclusao (S/N)?".
+           ACCEPT (21, 43) WS-CONFIRMA.
+           IF WS-CONFIRMA = "S" OR "s"
+              DELETE FORNECEDOR-S
+                  INVALID KEY
+                      DISPLAY (21, 18) "Erro ao Excluir Registro"
+              END-DELETE
+              DISPLAY (21, 18) "Registro Excluido"
+           ELSE
+              DISPLAY (21, 18) "Exclusao Cancelada"
+           END-IF.
+           GO TO 030-LIMPA-DADOS.
+       046-ALTERAR.
+           READ FORNECEDOR-S
+               INVALID KEY
+                   DISPLAY (21, 18) "Codigo Nao Cadastrado - Redigite"
+                   GO TO 040-CODIGO
+           END-READ.
+           DISPLAY (05, 32) FOR-NOME.
+           DISPLAY (06, 32) FOR-CONTATO.
+           GO TO 041-NOME.
+       060-FIM.
+           DISPLAY (01, 01) ERASE.
+           DISPLAY (10, 40) "Fim do Programa".
+           CLOSE FORNECEDOR-S.
+           STOP RUN.
+      ***---------- FIM DO PROGRAMA FORNCAD ---------***
