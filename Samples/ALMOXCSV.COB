@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ALMOXCSV.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * CONVERSAO DE ALMOX.DAT PARA ARQUIVO CSV (CAMPOS SEPARADOS
+      * POR VIRGULA), PARA RECONCILIACAO EM PLANILHA ELETRONICA.
+      * CUSTO-UNITARIO E CUSTO-TOTAL sao convertidos do formato de
+      * casas decimais implicitas (PIC 9(05)V99 / 9(06)V99) para um
+      * numero decimal comum, com ponto como separador, ja que esta
+      * rotina nao usa DECIMAL-POINT IS COMMA como as telas de
+      * cadastro usam.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT CSV-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALMOX-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-ALMOX
+           VALUE OF FILE-ID "ALMOX.DAT".
+       01  REG-ALMOX.
+           02  COD-PRODUTO    PIC 9(04).
+           02  NOME-PRODUTO   PIC X(30).
+           02  QTD-ESTOQUE    PIC 9(04).
+           02  CUSTO-UNITARIO PIC 9(05)V99.
+           02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD CSV-S
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LINHA-CSV
+           VALUE OF FILE-ID "ALMOX.CSV".
+       01  LINHA-CSV          PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-CSV      PIC X(02) VALUE SPACES.
+           02  WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+               88  FIM-ARQUIVO         VALUE "S".
+       01  WS-CAB-CSV         PIC X(80) VALUE
+           "COD_PRODUTO,NOME_PRODUTO,QTD_ESTOQUE,CUSTO_UNIT,CUSTO_TOT".
+       01  WS-CAMPOS-ED.
+           02  WS-QTDE-ED     PIC ZZZ9.
+           02  WS-CUSTOUN-ED  PIC Z(4)9.99.
+           02  WS-CUSTOTOT-ED PIC Z(5)9.99.
+       PROCEDURE DIVISION.
+       010-00-INICIO.
+           PERFORM 020-00-ABRIR THRU 020-99-FIM-ABRIR.
+           PERFORM 030-00-PROCESSA THRU 030-99-FIM-PROCESSA
+               UNTIL FIM-ARQUIVO.
+           PERFORM 090-00-FECHAR THRU 090-99-FIM-FECHAR.
+           STOP RUN.
+      *
+       020-00-ABRIR.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-S.
+           MOVE WS-CAB-CSV TO LINHA-CSV.
+           WRITE LINHA-CSV.
+           READ ALMOX-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       020-99-FIM-ABRIR.
+           EXIT.
+      *
+       030-00-PROCESSA.
+           MOVE QTD-ESTOQUE    TO WS-QTDE-ED.
+           MOVE CUSTO-UNITARIO TO WS-CUSTOUN-ED.
+           MOVE CUSTO-TOTAL    TO WS-CUSTOTOT-ED.
+           MOVE SPACES TO LINHA-CSV.
+           STRING
+               COD-PRODUTO    DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               FUNCTION TRIM(NOME-PRODUTO) DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               WS-QTDE-ED     DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               WS-CUSTOUN-ED  DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               WS-CUSTOTOT-ED DELIMITED BY SIZE
+               INTO LINHA-CSV
+           END-STRING.
+           WRITE LINHA-CSV.
+           READ ALMOX-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       030-99-FIM-PROCESSA.
+           EXIT.
+      *
+       090-00-FECHAR.
+           CLOSE ALMOX-S.
+           CLOSE CSV-S.
+       090-99-FIM-FECHAR.
+           EXIT.
+      ***---------- FIM DO PROGRAMA ALMOXCSV ---------***
