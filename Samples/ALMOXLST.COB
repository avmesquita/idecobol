@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ALMOXLST.
+       AUTHOR.      SETOR DE INFORMATICA.
+       INSTALLATION. UNESA.
+       DATE-WRITTEN.
+      *
+      ***--------------------------------------------------------***
+      * RELATORIO DE LISTAGEM DO INVENTARIO (ALMOX.DAT)
+      * Le o arquivo ALMOX-S (indexado por COD-PRODUTO) e imprime
+      * uma linha por produto, com totais por pagina e total geral.
+      ***--------------------------------------------------------***
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION,
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALMOX-S ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS COD-PRODUTO
+               FILE STATUS IS WS-FS-ALMOX.
+           SELECT RELATORIO-S ASSIGN TO DISK
+               FILE STATUS IS WS-FS-RELAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALMOX-S
+           RECORD CONTAINS 87 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REG-ALMOX
+           VALUE OF FILE-ID "ALMOX.DAT".
+       01  REG-ALMOX.
+           02  COD-PRODUTO    PIC 9(04).
+           02  NOME-PRODUTO   PIC X(30).
+           02  QTD-ESTOQUE    PIC 9(04).
+           02  CUSTO-UNITARIO PIC 9(05)V99.
+           02  CUSTO-TOTAL    PIC 9(06)V99.
+           02  DATA-CADASTRO.
+               03  DC-ANO     PIC 9(02).
+               03  DC-MES     PIC 9(02).
+               03  DC-DIA     PIC 9(02).
+           02  HORA-CADASTRO.
+               03  HC-HOR     PIC 9(02).
+               03  HC-MIN     PIC 9(02).
+               03  HC-SEG     PIC 9(02).
+           02  AREA-OCUPADA   PIC 9(04)V99.
+           02  COD-FORNECEDOR PIC 9(04).
+           02  UNIDADE-MEDIDA PIC X(02).
+               88  UNIDADE-VALIDA VALUE "CX" "UN" "KG" "LT"
+                   "PC" "MT".
+           02  CATEGORIA      PIC X(10).
+       FD RELATORIO-S
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS LINHA-RELATORIO
+           VALUE OF FILE-ID "ALMOXLST.LST".
+       01  LINHA-RELATORIO    PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  VARIAVEIS-SISTEMA.
+           02  WS-FS-ALMOX    PIC X(02) VALUE SPACES.
+           02  WS-FS-RELAT    PIC X(02) VALUE SPACES.
+           02  WS-FIM-ARQUIVO PIC X(01) VALUE "N".
+               88  FIM-ARQUIVO         VALUE "S".
+           02  WS-LINHAS-PAG  PIC 9(02) VALUE ZEROS.
+           02  WS-PAGINA      PIC 9(03) VALUE ZEROS.
+           02  ED-PAGINA      PIC ZZ9.
+           02  WS-TOT-PAGINA  PIC 9(07)V99 VALUE ZEROS.
+           02  WS-TOT-GERAL   PIC 9(09)V99 VALUE ZEROS.
+       01  WS-CAB-01.
+           02  FILLER         PIC X(30) VALUE
+               "CONTROLE DE ALMOXARIFADO".
+           02  FILLER         PIC X(20) VALUE
+               "LISTAGEM DE ESTOQUE".
+           02  FILLER         PIC X(08) VALUE "PAGINA: ".
+           02  CAB-PAGINA     PIC ZZ9.
+       01  WS-CAB-02.
+           02  FILLER         PIC X(06) VALUE "CODIGO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(30) VALUE "NOME DO PRODUTO".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(10) VALUE "QUANTIDADE".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(12) VALUE "CUSTO UNIT.".
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  FILLER         PIC X(12) VALUE "CUSTO TOTAL".
+       01  WS-DETALHE.
+           02  DET-CODIGO     PIC Z.ZZ9.
+           02  FILLER         PIC X(04) VALUE SPACES.
+           02  DET-NOME       PIC X(30).
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  DET-QTDE       PIC ZZZ.Z9.
+           02  FILLER         PIC X(06) VALUE SPACES.
+           02  DET-CUSTOUN    PIC ZZ.ZZ9,99.
+           02  FILLER         PIC X(02) VALUE SPACES.
+           02  DET-CUSTOTOT   PIC ZZZ.ZZ9,99.
+       01  WS-LINHA-TOTAL.
+           02  FILLER         PIC X(52) VALUE
+               "TOTAL DA PAGINA........................:".
+           02  TOT-PAGINA     PIC ZZZ.ZZ9,99.
+       01  WS-LINHA-TOTAL-GERAL.
+           02  FILLER         PIC X(52) VALUE
+               "TOTAL GERAL DO ESTOQUE..................:".
+           02  TOT-GERAL      PIC ZZZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       010-00-INICIO.
+           PERFORM 020-00-ABRIR THRU 020-99-FIM-ABRIR.
+           PERFORM 030-00-PROCESSA THRU 030-99-FIM-PROCESSA
+               UNTIL FIM-ARQUIVO.
+           PERFORM 080-00-TOTAL-GERAL THRU 080-99-FIM-TOTAL-GERAL.
+           PERFORM 090-00-FECHAR THRU 090-99-FIM-FECHAR.
+           STOP RUN.
+      *
+       020-00-ABRIR.
+           OPEN INPUT ALMOX-S.
+           IF WS-FS-ALMOX NOT = "00"
+              DISPLAY "Erro ao Abrir ALMOX.DAT - Status: " WS-FS-ALMOX
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATORIO-S.
+           ADD 1 TO WS-PAGINA.
+           PERFORM 040-00-CABECALHO THRU 040-99-FIM-CABECALHO.
+           READ ALMOX-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       020-99-FIM-ABRIR.
+           EXIT.
+      *
+       030-00-PROCESSA.
+           IF WS-LINHAS-PAG >= 20
+              PERFORM 050-00-QUEBRA-PAGINA THRU 050-99-FIM-QUEBRA
+           END-IF.
+           MOVE COD-PRODUTO    TO DET-CODIGO.
+           MOVE NOME-PRODUTO   TO DET-NOME.
+           MOVE QTD-ESTOQUE    TO DET-QTDE.
+           MOVE CUSTO-UNITARIO TO DET-CUSTOUN.
+           MOVE CUSTO-TOTAL    TO DET-CUSTOTOT.
+           MOVE WS-DETALHE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           ADD 1 TO WS-LINHAS-PAG.
+           ADD CUSTO-TOTAL TO WS-TOT-PAGINA.
+           ADD CUSTO-TOTAL TO WS-TOT-GERAL.
+           READ ALMOX-S
+               AT END
+                   MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+       030-99-FIM-PROCESSA.
+           EXIT.
+      *
+       040-00-CABECALHO.
+           MOVE WS-PAGINA TO CAB-PAGINA.
+           MOVE WS-CAB-01 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-CAB-02 TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       040-99-FIM-CABECALHO.
+           EXIT.
+      *
+       050-00-QUEBRA-PAGINA.
+           MOVE WS-TOT-PAGINA TO TOT-PAGINA.
+           MOVE WS-LINHA-TOTAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE ZEROS TO WS-TOT-PAGINA.
+           MOVE ZEROS TO WS-LINHAS-PAG.
+           ADD 1 TO WS-PAGINA.
+           PERFORM 040-00-CABECALHO THRU 040-99-FIM-CABECALHO.
+       050-99-FIM-QUEBRA.
+           EXIT.
+      *
+       080-00-TOTAL-GERAL.
+           MOVE WS-TOT-PAGINA TO TOT-PAGINA.
+           MOVE WS-LINHA-TOTAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE WS-TOT-GERAL TO TOT-GERAL.
+           MOVE WS-LINHA-TOTAL-GERAL TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+       080-99-FIM-TOTAL-GERAL.
+           EXIT.
+      *
+       090-00-FECHAR.
+           CLOSE ALMOX-S.
+           CLOSE RELATORIO-S.
+       090-99-FIM-FECHAR.
+           EXIT.
+      ***---------- FIM DO PROGRAMA ALMOXLST ---------***
